@@ -0,0 +1,11 @@
+      *> Student master record layout, shared by every program that
+      *> opens STUDENT-FILE (batch, CICS maintenance, conversion jobs).
+       01 STUDENT-FILE.
+              05 STUDENT-ID PIC 9(5).
+              05 NAME PIC A(25).
+              05 COURSE-CODE PIC X(4).
+              05 TERM-CODE PIC X(6).
+              05 ENROLLMENT-STATUS PIC X(1).
+                     88 ENROLLMENT-ACTIVE VALUE 'A'.
+                     88 ENROLLMENT-WITHDRAWN VALUE 'W'.
+                     88 ENROLLMENT-GRADUATED VALUE 'G'.
