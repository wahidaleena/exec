@@ -0,0 +1,153 @@
+        IDENTIFICATION DIVISION.
+              PROGRAM-ID. STUXREF.
+      *> Pay-period reconciliation: cross-references the student
+      *> work-study roster against the payroll EMP table, treating
+      *> STUDENT-ID as EMPNO, and lists who matched and who didn't.
+       ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT STUDENT ASSIGN TO 'STUDENT.KSDS'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS STUDENT-ID
+              FILE STATUS IS WS-STUDENT-FILE-STATUS.
+              SELECT XREF-REPORT ASSIGN TO 'XREF.RPT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+              FILE SECTION.
+              FD STUDENT.
+              COPY STUDREC.
+              FD XREF-REPORT.
+              01 XRF-LINE PIC X(132).
+       WORKING-STORAGE SECTION.
+              EXEC SQL INCLUDE SQLCA END-EXEC.
+              01 WS-STUDENT-FILE-STATUS PIC X(2) VALUE '00'.
+                     88 WS-STUDENT-FILE-OK VALUE '00'.
+                     88 WS-STUDENT-FILE-EOF VALUE '10'.
+              01 WS-EOF PIC A(1) VALUE 'N'.
+                     88 WS-EOF-YES VALUE 'Y'.
+              01 WS-STUDENT.
+                     05 WS-STUDENT-ID PIC 9(5).
+                     05 WS-NAME PIC A(25).
+      *> EMP host variables for the EXEC SQL lookup below.
+              01 EMP-NUMBER PIC 9(5).
+              01 EMP-NAME PIC X(10).
+              01 JOB-TITLE PIC X(9).
+              01 SALARY PIC S9(7)V99 COMP-3.
+              01 WS-MATCHED-COUNT PIC 9(7) VALUE ZERO.
+              01 WS-UNMATCHED-COUNT PIC 9(7) VALUE ZERO.
+              01 WS-SQL-ERROR-COUNT PIC 9(7) VALUE ZERO.
+              01 WS-HEADING-LINE.
+                     05 FILLER PIC X(6) VALUE 'ID'.
+                     05 FILLER PIC X(4) VALUE SPACES.
+                     05 FILLER PIC X(25) VALUE 'NAME'.
+                     05 FILLER PIC X(12) VALUE 'EMP NAME'.
+                     05 FILLER PIC X(11) VALUE 'JOB'.
+                     05 FILLER PIC X(12) VALUE 'SALARY'.
+                     05 FILLER PIC X(10) VALUE 'STATUS'.
+              01 WS-DETAIL-LINE.
+                     05 WS-DTL-ID PIC 9(5).
+                     05 FILLER PIC X(5) VALUE SPACES.
+                     05 WS-DTL-NAME PIC A(25).
+                     05 WS-DTL-EMP-NAME PIC X(12).
+                     05 WS-DTL-JOB PIC X(11).
+                     05 WS-DTL-SALARY PIC ZZZ,ZZ9.99.
+                     05 FILLER PIC X(2) VALUE SPACES.
+                     05 WS-DTL-STATUS PIC X(10).
+              01 WS-TRAILER-LINE-1.
+                     05 FILLER PIC X(20) VALUE 'STUDENTS MATCHED:   '.
+                     05 WS-TRL-MATCHED PIC ZZZ,ZZ9.
+              01 WS-TRAILER-LINE-2.
+                     05 FILLER PIC X(20) VALUE 'STUDENTS UNMATCHED: '.
+                     05 WS-TRL-UNMATCHED PIC ZZZ,ZZ9.
+              01 WS-TRAILER-LINE-3.
+                     05 FILLER PIC X(20) VALUE 'SQL ERRORS:         '.
+                     05 WS-TRL-SQL-ERRORS PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+              PERFORM 1000-INITIALIZE
+              PERFORM UNTIL WS-EOF-YES
+                     READ STUDENT
+                            AT END
+                                   SET WS-EOF-YES TO TRUE
+                            NOT AT END
+                                   PERFORM 2000-LOOKUP-EMPLOYEE
+                     END-READ
+              END-PERFORM
+              PERFORM 9000-TERMINATE
+              IF WS-SQL-ERROR-COUNT > 0
+                     MOVE 8 TO RETURN-CODE
+              END-IF
+              STOP RUN.
+
+       1000-INITIALIZE.
+              OPEN INPUT STUDENT
+              IF NOT WS-STUDENT-FILE-OK
+                     DISPLAY 'STUXREF: ERROR OPENING STUDENT FILE, '
+                            'FILE STATUS = ' WS-STUDENT-FILE-STATUS
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+              END-IF
+              OPEN OUTPUT XREF-REPORT
+              WRITE XRF-LINE FROM WS-HEADING-LINE.
+
+       2000-LOOKUP-EMPLOYEE.
+              MOVE STUDENT-ID TO WS-STUDENT-ID
+              MOVE NAME TO WS-NAME
+              MOVE STUDENT-ID TO EMP-NUMBER
+              EXEC SQL
+                   SELECT ENAME, JOB, SAL
+                   INTO :EMP-NAME, :JOB-TITLE, :SALARY
+                   FROM EMP
+                   WHERE EMPNO = :EMP-NUMBER
+              END-EXEC
+              EVALUATE SQLCODE
+                     WHEN ZERO
+                            PERFORM 2100-WRITE-MATCHED-LINE
+                     WHEN 100
+                            PERFORM 2200-WRITE-UNMATCHED-LINE
+                     WHEN OTHER
+                            PERFORM 2300-WRITE-SQL-ERROR-LINE
+              END-EVALUATE.
+
+       2100-WRITE-MATCHED-LINE.
+              ADD 1 TO WS-MATCHED-COUNT
+              MOVE WS-STUDENT-ID TO WS-DTL-ID
+              MOVE WS-NAME TO WS-DTL-NAME
+              MOVE EMP-NAME TO WS-DTL-EMP-NAME
+              MOVE JOB-TITLE TO WS-DTL-JOB
+              MOVE SALARY TO WS-DTL-SALARY
+              MOVE 'MATCHED' TO WS-DTL-STATUS
+              WRITE XRF-LINE FROM WS-DETAIL-LINE.
+
+       2200-WRITE-UNMATCHED-LINE.
+              ADD 1 TO WS-UNMATCHED-COUNT
+              MOVE WS-STUDENT-ID TO WS-DTL-ID
+              MOVE WS-NAME TO WS-DTL-NAME
+              MOVE SPACES TO WS-DTL-EMP-NAME
+              MOVE SPACES TO WS-DTL-JOB
+              MOVE ZERO TO WS-DTL-SALARY
+              MOVE 'UNMATCHED' TO WS-DTL-STATUS
+              WRITE XRF-LINE FROM WS-DETAIL-LINE.
+
+       2300-WRITE-SQL-ERROR-LINE.
+              ADD 1 TO WS-SQL-ERROR-COUNT
+              MOVE WS-STUDENT-ID TO WS-DTL-ID
+              MOVE WS-NAME TO WS-DTL-NAME
+              MOVE SPACES TO WS-DTL-EMP-NAME
+              MOVE SPACES TO WS-DTL-JOB
+              MOVE ZERO TO WS-DTL-SALARY
+              MOVE 'SQL ERROR' TO WS-DTL-STATUS
+              WRITE XRF-LINE FROM WS-DETAIL-LINE
+              DISPLAY 'STUXREF SQL ERROR SQLCODE=' SQLCODE
+                     ' EMPNO=' EMP-NUMBER.
+
+       9000-TERMINATE.
+              MOVE WS-MATCHED-COUNT TO WS-TRL-MATCHED
+              MOVE WS-UNMATCHED-COUNT TO WS-TRL-UNMATCHED
+              MOVE WS-SQL-ERROR-COUNT TO WS-TRL-SQL-ERRORS
+              WRITE XRF-LINE FROM WS-TRAILER-LINE-1
+              WRITE XRF-LINE FROM WS-TRAILER-LINE-2
+              WRITE XRF-LINE FROM WS-TRAILER-LINE-3
+              CLOSE STUDENT
+              CLOSE XREF-REPORT.
