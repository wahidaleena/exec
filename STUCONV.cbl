@@ -0,0 +1,90 @@
+        IDENTIFICATION DIVISION.
+              PROGRAM-ID. STUCONV.
+      *> One-time conversion job: loads the line-sequential input.txt
+      *> roster into the indexed STUDENT-FILE KSDS keyed on
+      *> STUDENT-ID, so HELLO and online maintenance can both move to
+      *> indexed access. input.txt predates COURSE-CODE, TERM-CODE,
+      *> and ENROLLMENT-STATUS, so every converted record is defaulted
+      *> to WS-DEFAULT-TERM-CODE and an active enrollment status.
+       ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT OLD-STUDENT ASSIGN TO 'input.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-OLD-STUDENT-STATUS.
+              SELECT NEW-STUDENT ASSIGN TO 'STUDENT.KSDS'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS STUDENT-ID
+              FILE STATUS IS WS-NEW-STUDENT-STATUS.
+       DATA DIVISION.
+              FILE SECTION.
+              FD OLD-STUDENT.
+              01 OLD-STUDENT-FILE.
+                     05 OLD-STUDENT-ID PIC 9(5).
+                     05 OLD-NAME PIC A(25).
+              FD NEW-STUDENT.
+              COPY STUDREC.
+       WORKING-STORAGE SECTION.
+              01 WS-OLD-STUDENT-STATUS PIC X(2) VALUE '00'.
+                     88 WS-OLD-STUDENT-OK VALUE '00'.
+                     88 WS-OLD-STUDENT-EOF VALUE '10'.
+              01 WS-NEW-STUDENT-STATUS PIC X(2) VALUE '00'.
+                     88 WS-NEW-STUDENT-OK VALUE '00'.
+              01 WS-EOF PIC A(1) VALUE 'N'.
+                     88 WS-EOF-YES VALUE 'Y'.
+              01 WS-READ-COUNT PIC 9(7) VALUE ZERO.
+              01 WS-CONVERTED-COUNT PIC 9(7) VALUE ZERO.
+              01 WS-SKIPPED-COUNT PIC 9(7) VALUE ZERO.
+              01 WS-DEFAULT-COURSE-CODE PIC X(4) VALUE 'UNKN'.
+              01 WS-DEFAULT-TERM-CODE PIC X(6) VALUE '000000'.
+              01 WS-DISPLAY-LINE.
+                     05 FILLER PIC X(16) VALUE 'STUCONV SKIPPED '.
+                     05 WS-DSP-ID PIC X(5).
+                     05 FILLER PIC X(14) VALUE ' FILE STATUS: '.
+                     05 WS-DSP-STATUS PIC X(2).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+              PERFORM 1000-INITIALIZE
+              PERFORM UNTIL WS-EOF-YES
+                     READ OLD-STUDENT
+                            AT END
+                                   SET WS-EOF-YES TO TRUE
+                            NOT AT END
+                                   PERFORM 2000-CONVERT-STUDENT
+                     END-READ
+              END-PERFORM
+              PERFORM 9000-TERMINATE
+              STOP RUN.
+
+       1000-INITIALIZE.
+              OPEN INPUT OLD-STUDENT
+              OPEN OUTPUT NEW-STUDENT.
+
+       2000-CONVERT-STUDENT.
+              ADD 1 TO WS-READ-COUNT
+              IF OLD-STUDENT-ID NOT NUMERIC
+                     ADD 1 TO WS-SKIPPED-COUNT
+              ELSE
+                     MOVE OLD-STUDENT-ID TO STUDENT-ID
+                     MOVE OLD-NAME TO NAME
+                     MOVE WS-DEFAULT-COURSE-CODE TO COURSE-CODE
+                     MOVE WS-DEFAULT-TERM-CODE TO TERM-CODE
+                     SET ENROLLMENT-ACTIVE TO TRUE
+                     WRITE STUDENT-FILE
+                     IF WS-NEW-STUDENT-OK
+                            ADD 1 TO WS-CONVERTED-COUNT
+                     ELSE
+                            ADD 1 TO WS-SKIPPED-COUNT
+                            MOVE OLD-STUDENT-ID TO WS-DSP-ID
+                            MOVE WS-NEW-STUDENT-STATUS TO WS-DSP-STATUS
+                            DISPLAY WS-DISPLAY-LINE
+                     END-IF
+              END-IF.
+
+       9000-TERMINATE.
+              CLOSE OLD-STUDENT
+              CLOSE NEW-STUDENT
+              DISPLAY 'STUCONV RECORDS READ:      ' WS-READ-COUNT
+              DISPLAY 'STUCONV RECORDS CONVERTED: ' WS-CONVERTED-COUNT
+              DISPLAY 'STUCONV RECORDS SKIPPED:   ' WS-SKIPPED-COUNT.
