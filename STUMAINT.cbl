@@ -0,0 +1,284 @@
+        IDENTIFICATION DIVISION.
+              PROGRAM-ID. STUMAINT.
+      *> Online CICS transaction for registrar staff to add, change,
+      *> or delete STUDENT-FILE records during the day, so changes no
+      *> longer have to be routed through whoever edits input.txt.
+      *> No BMS map exists yet, so the function code and student data
+      *> keyed in by the terminal user are received unformatted, via
+      *> EXEC CICS RECEIVE into a working-storage flat field group
+      *> (WS-TRAN-INPUT) rather than a mapped screen or DFHCOMMAREA.
+      *> STUDENT-FILE is CICS-managed (FCT entry 'STUDENT'); there is
+      *> no SELECT/FD for it here — access is through EXEC CICS
+      *> READ/WRITE/REWRITE/DELETE against this working-storage area.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+              COPY STUDREC.
+              COPY AUDITREC.
+              01 WS-RESP PIC S9(8) COMP.
+              01 WS-TRAN-INPUT.
+                     05 WS-FUNCTION-CODE PIC X(1).
+                            88 WS-FUNCTION-ADD VALUE 'A'.
+                            88 WS-FUNCTION-CHANGE VALUE 'C'.
+                            88 WS-FUNCTION-DELETE VALUE 'D'.
+                     05 WS-IN-STUDENT-ID PIC 9(5).
+                     05 WS-IN-NAME PIC A(25).
+                     05 WS-IN-COURSE-CODE PIC X(4).
+                     05 WS-IN-TERM-CODE PIC X(6).
+                     05 WS-IN-ENROLLMENT-STATUS PIC X(1).
+              01 WS-TRAN-INPUT-LENGTH PIC S9(4) COMP VALUE 42.
+              01 WS-MESSAGE-AREA PIC X(79) VALUE SPACES.
+              01 WS-MESSAGE-LENGTH PIC S9(4) COMP VALUE 79.
+              01 WS-ABSTIME PIC S9(15) COMP-3.
+              01 AUDIT-RECORD-LENGTH PIC S9(4) COMP
+                     VALUE LENGTH OF AUDIT-RECORD.
+              01 WS-AUDIT-STEP-SWITCH PIC X(1) VALUE 'N'.
+                     88 WS-AUDIT-STEP-FAILED VALUE 'Y'.
+                     88 WS-AUDIT-STEP-OK VALUE 'N'.
+              01 WS-ID-VALID-SWITCH PIC X(1) VALUE 'Y'.
+                     88 WS-ID-VALID VALUE 'Y'.
+                     88 WS-ID-INVALID VALUE 'N'.
+       PROCEDURE DIVISION.
+       0000-MAIN-CICS.
+              EXEC CICS RECEIVE
+                     INTO(WS-TRAN-INPUT)
+                     LENGTH(WS-TRAN-INPUT-LENGTH)
+                     RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP = DFHRESP(NORMAL) OR
+                     WS-RESP = DFHRESP(LENGERR)
+                     EVALUATE TRUE
+                            WHEN WS-FUNCTION-ADD
+                                   PERFORM 1000-ADD-STUDENT
+                            WHEN WS-FUNCTION-CHANGE
+                                   PERFORM 2000-CHANGE-STUDENT
+                            WHEN WS-FUNCTION-DELETE
+                                   PERFORM 3000-DELETE-STUDENT
+                            WHEN OTHER
+                                   MOVE 'INVALID FUNCTION CODE' TO
+                                          WS-MESSAGE-AREA
+                                   PERFORM 9100-SEND-MESSAGE
+                     END-EVALUATE
+              ELSE
+                     MOVE 'INVALID INPUT - RECEIVE FAILED' TO
+                            WS-MESSAGE-AREA
+                     PERFORM 9100-SEND-MESSAGE
+              END-IF
+              EXEC CICS RETURN END-EXEC.
+
+       0900-EDIT-STUDENT-ID.
+              SET WS-ID-VALID TO TRUE
+              IF WS-IN-STUDENT-ID NOT NUMERIC
+                     SET WS-ID-INVALID TO TRUE
+              END-IF.
+
+       1000-ADD-STUDENT.
+              PERFORM 0900-EDIT-STUDENT-ID
+              IF WS-ID-INVALID
+                     MOVE 'ADD FAILED - STUDENT-ID NOT NUMERIC' TO
+                            WS-MESSAGE-AREA
+                     PERFORM 9100-SEND-MESSAGE
+              ELSE
+                     MOVE WS-IN-STUDENT-ID TO STUDENT-ID
+                     MOVE WS-IN-NAME TO NAME
+                     MOVE WS-IN-COURSE-CODE TO COURSE-CODE
+                     MOVE WS-IN-TERM-CODE TO TERM-CODE
+                     MOVE WS-IN-ENROLLMENT-STATUS TO
+                            ENROLLMENT-STATUS
+                     EXEC CICS WRITE
+                            DATASET('STUDENT')
+                            FROM(STUDENT-FILE)
+                            RIDFLD(STUDENT-ID)
+                            RESP(WS-RESP)
+                     END-EXEC
+                     EVALUATE TRUE
+                            WHEN WS-RESP = DFHRESP(NORMAL)
+                                   MOVE 'STUDENT ADDED' TO
+                                          WS-MESSAGE-AREA
+                                   MOVE ZERO TO
+                                          AUDIT-BEFORE-STUDENT-ID
+                                   MOVE SPACES TO AUDIT-BEFORE-NAME
+                                   MOVE STUDENT-ID TO
+                                          AUDIT-AFTER-STUDENT-ID
+                                   MOVE NAME TO AUDIT-AFTER-NAME
+                                   PERFORM 8000-WRITE-AUDIT-RECORD-ADD
+                            WHEN WS-RESP = DFHRESP(DUPREC)
+                                   MOVE
+                                   'ADD FAILED - ID ALREADY EXISTS'
+                                   TO WS-MESSAGE-AREA
+                            WHEN OTHER
+                                   MOVE
+                                   'ADD FAILED - STUDENT FILE ERROR'
+                                   TO WS-MESSAGE-AREA
+                     END-EVALUATE
+                     PERFORM 9100-SEND-MESSAGE
+              END-IF.
+
+       2000-CHANGE-STUDENT.
+              PERFORM 0900-EDIT-STUDENT-ID
+              IF WS-ID-INVALID
+                     MOVE 'CHANGE FAILED - STUDENT-ID NOT NUMERIC' TO
+                            WS-MESSAGE-AREA
+                     PERFORM 9100-SEND-MESSAGE
+              ELSE
+                     MOVE WS-IN-STUDENT-ID TO STUDENT-ID
+                     EXEC CICS READ
+                            DATASET('STUDENT')
+                            INTO(STUDENT-FILE)
+                            RIDFLD(STUDENT-ID)
+                            UPDATE
+                            RESP(WS-RESP)
+                     END-EXEC
+                     EVALUATE TRUE
+                            WHEN WS-RESP = DFHRESP(NORMAL)
+                                   MOVE STUDENT-ID TO
+                                          AUDIT-BEFORE-STUDENT-ID
+                                   MOVE NAME TO AUDIT-BEFORE-NAME
+                                   MOVE WS-IN-NAME TO NAME
+                                   MOVE WS-IN-COURSE-CODE TO
+                                          COURSE-CODE
+                                   MOVE WS-IN-TERM-CODE TO TERM-CODE
+                                   MOVE WS-IN-ENROLLMENT-STATUS TO
+                                          ENROLLMENT-STATUS
+                                   EXEC CICS REWRITE
+                                          DATASET('STUDENT')
+                                          FROM(STUDENT-FILE)
+                                          RESP(WS-RESP)
+                                   END-EXEC
+                                   IF WS-RESP = DFHRESP(NORMAL)
+                                          MOVE 'STUDENT CHANGED' TO
+                                                 WS-MESSAGE-AREA
+                                          MOVE STUDENT-ID TO
+                                             AUDIT-AFTER-STUDENT-ID
+                                          MOVE NAME TO
+                                                 AUDIT-AFTER-NAME
+                                          PERFORM
+                                         8000-WRITE-AUDIT-RECORD-CHANGE
+                                   ELSE
+                                          MOVE
+                                          'CHANGE FAILED ON REWRITE'
+                                          TO WS-MESSAGE-AREA
+                                   END-IF
+                            WHEN WS-RESP = DFHRESP(NOTFND)
+                                   MOVE
+                                   'CHANGE FAILED - ID NOT FOUND'
+                                   TO WS-MESSAGE-AREA
+                            WHEN OTHER
+                                   MOVE
+                                   'CHANGE FAILED - FILE ERROR'
+                                   TO WS-MESSAGE-AREA
+                     END-EVALUATE
+                     PERFORM 9100-SEND-MESSAGE
+              END-IF.
+
+       3000-DELETE-STUDENT.
+              PERFORM 0900-EDIT-STUDENT-ID
+              IF WS-ID-INVALID
+                     MOVE 'DELETE FAILED - STUDENT-ID NOT NUMERIC' TO
+                            WS-MESSAGE-AREA
+                     PERFORM 9100-SEND-MESSAGE
+              ELSE
+                     MOVE WS-IN-STUDENT-ID TO STUDENT-ID
+                     EXEC CICS READ
+                            DATASET('STUDENT')
+                            INTO(STUDENT-FILE)
+                            RIDFLD(STUDENT-ID)
+                            UPDATE
+                            RESP(WS-RESP)
+                     END-EXEC
+                     EVALUATE TRUE
+                            WHEN WS-RESP = DFHRESP(NORMAL)
+                                   MOVE STUDENT-ID TO
+                                          AUDIT-BEFORE-STUDENT-ID
+                                   MOVE NAME TO AUDIT-BEFORE-NAME
+                                   EXEC CICS DELETE
+                                          DATASET('STUDENT')
+                                          RESP(WS-RESP)
+                                   END-EXEC
+                                   IF WS-RESP = DFHRESP(NORMAL)
+                                          MOVE 'STUDENT DELETED' TO
+                                                 WS-MESSAGE-AREA
+                                          MOVE ZERO TO
+                                                 AUDIT-AFTER-STUDENT-ID
+                                          MOVE SPACES TO
+                                                 AUDIT-AFTER-NAME
+                                          PERFORM
+                                         8000-WRITE-AUDIT-RECORD-DELETE
+                                   ELSE
+                                          MOVE
+                                          'DELETE FAILED ON DELETE'
+                                          TO WS-MESSAGE-AREA
+                                   END-IF
+                            WHEN WS-RESP = DFHRESP(NOTFND)
+                                   MOVE
+                                   'DELETE FAILED - ID NOT FOUND'
+                                   TO WS-MESSAGE-AREA
+                            WHEN OTHER
+                                   MOVE
+                                   'DELETE FAILED - FILE ERROR'
+                                   TO WS-MESSAGE-AREA
+                     END-EVALUATE
+                     PERFORM 9100-SEND-MESSAGE
+              END-IF.
+
+       8000-WRITE-AUDIT-RECORD-ADD.
+              SET AUDIT-OP-ADD TO TRUE
+              PERFORM 8100-WRITE-AUDIT-QUEUE.
+
+       8000-WRITE-AUDIT-RECORD-CHANGE.
+              SET AUDIT-OP-CHANGE TO TRUE
+              PERFORM 8100-WRITE-AUDIT-QUEUE.
+
+       8000-WRITE-AUDIT-RECORD-DELETE.
+              SET AUDIT-OP-DELETE TO TRUE
+              PERFORM 8100-WRITE-AUDIT-QUEUE.
+
+       8100-WRITE-AUDIT-QUEUE.
+              SET WS-AUDIT-STEP-OK TO TRUE
+              EXEC CICS ASKTIME
+                     ABSTIME(WS-ABSTIME)
+                     RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                     SET WS-AUDIT-STEP-FAILED TO TRUE
+              END-IF
+              EXEC CICS FORMATTIME
+                     ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(AUDIT-DATE)
+                     TIME(AUDIT-TIME)
+                     RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                     SET WS-AUDIT-STEP-FAILED TO TRUE
+              END-IF
+              EXEC CICS ASSIGN
+                     USERID(AUDIT-USER-ID)
+                     RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                     SET WS-AUDIT-STEP-FAILED TO TRUE
+              END-IF
+              MOVE EIBTRNID TO AUDIT-JOB-NAME
+              IF WS-AUDIT-STEP-OK
+                     EXEC CICS WRITEQ TD
+                            QUEUE('AUDQ')
+                            FROM(AUDIT-RECORD)
+                            LENGTH(AUDIT-RECORD-LENGTH)
+                            RESP(WS-RESP)
+                     END-EXEC
+                     IF WS-RESP NOT = DFHRESP(NORMAL)
+                            SET WS-AUDIT-STEP-FAILED TO TRUE
+                     END-IF
+              END-IF
+              IF WS-AUDIT-STEP-FAILED
+                     MOVE 'UPDATE OK BUT AUDIT LOG WRITE FAILED' TO
+                            WS-MESSAGE-AREA
+              END-IF.
+
+       9100-SEND-MESSAGE.
+              EXEC CICS SEND
+                     FROM(WS-MESSAGE-AREA)
+                     LENGTH(WS-MESSAGE-LENGTH)
+                     ERASE
+                     RESP(WS-RESP)
+              END-EXEC.
