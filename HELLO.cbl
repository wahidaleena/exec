@@ -0,0 +1,477 @@
+        IDENTIFICATION DIVISION.
+              PROGRAM-ID. HELLO.
+       ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT STUDENT ASSIGN TO 'STUDENT.KSDS'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS STUDENT-ID
+              FILE STATUS IS WS-STUDENT-FILE-STATUS.
+              SELECT ROSTER-REPORT ASSIGN TO 'ROSTER.RPT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT EXCEPTION-REPORT ASSIGN TO 'EXCEPT.RPT'
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+              SELECT ROSTER-SORT-WORK ASSIGN TO 'ROSTER.SRT'.
+       DATA DIVISION.
+              FILE SECTION.
+              FD STUDENT.
+              COPY STUDREC.
+              FD ROSTER-REPORT.
+              01 RPT-LINE PIC X(132).
+              FD EXCEPTION-REPORT.
+              01 EXC-LINE PIC X(132).
+              FD CHECKPOINT-FILE.
+              01 CHECKPOINT-RECORD.
+                     05 CKPT-RUN-ID PIC X(8).
+                     05 CKPT-LAST-ID PIC 9(5).
+                     05 CKPT-RECORD-COUNT PIC 9(7).
+                     05 CKPT-RECORDS-PRINTED PIC 9(7).
+                     05 CKPT-EXCEPTION-COUNT PIC 9(7).
+                     05 CKPT-PAGE-COUNT PIC 9(4).
+              SD ROSTER-SORT-WORK.
+              01 SD-STUDENT-RECORD.
+                     05 SD-STUDENT-ID PIC 9(5).
+                     05 SD-NAME PIC A(25).
+                     05 SD-COURSE-CODE PIC X(4).
+                     05 SD-TERM-CODE PIC X(6).
+                     05 SD-ENROLLMENT-STATUS PIC X(1).
+       WORKING-STORAGE SECTION.
+              01 WS-STUDENT-FILE-STATUS PIC X(2) VALUE '00'.
+                     88 WS-STUDENT-FILE-OK VALUE '00'.
+                     88 WS-STUDENT-FILE-EOF VALUE '10'.
+              01 WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE '00'.
+                     88 WS-CHECKPOINT-FILE-OK VALUE '00'.
+              01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 01000.
+              01 WS-RUN-ID PIC X(8) VALUE SPACES.
+              01 WS-PARM-LINE PIC X(80) VALUE SPACES.
+              01 WS-RESTART-SWITCH PIC X(1) VALUE 'N'.
+                     88 WS-RESTART-REQUESTED VALUE 'Y'.
+                     88 WS-RESTART-NOT-REQUESTED VALUE 'N'.
+              01 WS-STUDENT.
+                     05 WS-STUDENT-ID PIC 9(5).
+                     05 WS-NAME PIC A(25).
+                     05 WS-COURSE-CODE PIC X(4).
+                     05 WS-TERM-CODE PIC X(6).
+                     05 WS-ENROLLMENT-STATUS PIC X(1).
+              01 WS-LAST-READ-ID PIC 9(5) VALUE ZERO.
+              01 WS-EOF PIC A(1) VALUE 'N'.
+                     88 WS-EOF-YES VALUE 'Y'.
+                     88 WS-EOF-NO VALUE 'N'.
+              01 WS-SORT-EOF PIC A(1) VALUE 'N'.
+                     88 WS-SORT-EOF-YES VALUE 'Y'.
+                     88 WS-SORT-EOF-NO VALUE 'N'.
+              01 WS-REBUILD-SWITCH PIC A(1) VALUE 'N'.
+                     88 WS-REBUILD-DONE VALUE 'Y'.
+                     88 WS-REBUILD-NOT-DONE VALUE 'N'.
+              01 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+              01 WS-RECORDS-PRINTED PIC 9(7) VALUE ZERO.
+              01 WS-EXCEPTION-COUNT PIC 9(7) VALUE ZERO.
+              01 WS-RECORD-STATUS PIC X(1) VALUE 'V'.
+                     88 WS-VALID-RECORD VALUE 'V'.
+                     88 WS-INVALID-RECORD VALUE 'I'.
+              01 WS-EXCEPTION-REASON PIC X(30) VALUE SPACES.
+              01 WS-DUPLICATE-SWITCH PIC X(1) VALUE 'N'.
+                     88 WS-DUPLICATE-FOUND VALUE 'Y'.
+                     88 WS-DUPLICATE-NOT-FOUND VALUE 'N'.
+              01 WS-SEEN-TABLE.
+                     05 WS-SEEN-COUNT PIC 9(5) VALUE ZERO.
+                     05 WS-SEEN-IDS PIC 9(5) OCCURS 9999 TIMES
+                            INDEXED BY WS-SEEN-IDX.
+              01 WS-REPORT-CONTROLS.
+                     05 WS-PAGE-COUNT PIC 9(4) VALUE ZERO.
+                     05 WS-LINE-COUNT PIC 9(4) VALUE 99.
+                     05 WS-LINES-PER-PAGE PIC 9(4) VALUE 66.
+              01 WS-NEW-PAGE-SWITCH PIC X(1) VALUE 'Y'.
+                     88 WS-NEW-PAGE VALUE 'Y'.
+              01 WS-EXC-NEW-GROUP-SWITCH PIC X(1) VALUE 'Y'.
+                     88 WS-EXC-NEW-GROUP VALUE 'Y'.
+              01 WS-CURRENT-DATE.
+                     05 WS-CURR-YYYY PIC 9(4).
+                     05 WS-CURR-MM PIC 9(2).
+                     05 WS-CURR-DD PIC 9(2).
+              01 WS-REPORT-DATE.
+                     05 WS-RPT-MM PIC 9(2).
+                     05 FILLER PIC X(1) VALUE '/'.
+                     05 WS-RPT-DD PIC 9(2).
+                     05 FILLER PIC X(1) VALUE '/'.
+                     05 WS-RPT-YYYY PIC 9(4).
+              01 WS-HEADING-LINE-1.
+                     05 FILLER PIC X(10) VALUE 'DATE:'.
+                     05 WS-HDG-DATE PIC X(10).
+                     05 FILLER PIC X(38) VALUE SPACES.
+                     05 FILLER PIC X(20) VALUE 'STUDENT ROSTER'.
+                     05 FILLER PIC X(34) VALUE SPACES.
+                     05 FILLER PIC X(6) VALUE 'PAGE: '.
+                     05 WS-HDG-PAGE PIC ZZZ9.
+              01 WS-HEADING-LINE-2.
+                     05 FILLER PIC X(6) VALUE 'ID'.
+                     05 FILLER PIC X(4) VALUE SPACES.
+                     05 FILLER PIC X(25) VALUE 'NAME'.
+                     05 FILLER PIC X(9) VALUE 'COURSE'.
+                     05 FILLER PIC X(9) VALUE 'TERM'.
+                     05 FILLER PIC X(6) VALUE 'STATUS'.
+              01 WS-DETAIL-LINE.
+                     05 WS-DTL-ID PIC 9(5).
+                     05 FILLER PIC X(5) VALUE SPACES.
+                     05 WS-DTL-NAME PIC A(25).
+                     05 WS-DTL-COURSE-CODE PIC X(9).
+                     05 WS-DTL-TERM-CODE PIC X(9).
+                     05 WS-DTL-STATUS PIC X(6).
+              01 WS-TRAILER-LINE-1.
+                     05 FILLER PIC X(20) VALUE 'RECORDS READ:    '.
+                     05 WS-TRL-READ PIC ZZZ,ZZ9.
+              01 WS-TRAILER-LINE-2.
+                     05 FILLER PIC X(20) VALUE 'RECORDS PRINTED: '.
+                     05 WS-TRL-PRINTED PIC ZZZ,ZZ9.
+              01 WS-EXC-HEADING-LINE.
+                     05 FILLER PIC X(6) VALUE 'ID'.
+                     05 FILLER PIC X(4) VALUE SPACES.
+                     05 FILLER PIC X(25) VALUE 'NAME'.
+                     05 FILLER PIC X(9) VALUE 'COURSE'.
+                     05 FILLER PIC X(9) VALUE 'TERM'.
+                     05 FILLER PIC X(7) VALUE 'STATUS'.
+                     05 FILLER PIC X(30) VALUE 'REASON'.
+              01 WS-EXC-DETAIL-LINE.
+                     05 WS-EXC-ID PIC X(5).
+                     05 FILLER PIC X(5) VALUE SPACES.
+                     05 WS-EXC-NAME PIC A(25).
+                     05 WS-EXC-COURSE-CODE PIC X(9).
+                     05 WS-EXC-TERM-CODE PIC X(9).
+                     05 WS-EXC-STATUS PIC X(7).
+                     05 WS-EXC-REASON PIC X(30).
+              01 WS-EXC-TRAILER-LINE.
+                     05 FILLER PIC X(20) VALUE 'EXCEPTIONS FOUND:'.
+                     05 WS-EXC-TRL-COUNT PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+              PERFORM 1000-INITIALIZE
+              IF WS-RESTART-REQUESTED
+                     PERFORM 2010-READ-AND-PRINT-DIRECT
+              ELSE
+                     SORT ROSTER-SORT-WORK ON ASCENDING KEY SD-NAME
+                            INPUT PROCEDURE IS 2000-READ-AND-VALIDATE
+                            OUTPUT PROCEDURE IS 2900-PRINT-SORTED-ROSTER
+              END-IF
+              PERFORM 9000-TERMINATE
+              STOP RUN.
+
+       1000-INITIALIZE.
+              ACCEPT WS-PARM-LINE FROM COMMAND-LINE
+              IF WS-PARM-LINE(1:7) = 'RESTART'
+                     SET WS-RESTART-REQUESTED TO TRUE
+              END-IF
+              ACCEPT WS-RUN-ID FROM DATE YYYYMMDD
+              OPEN INPUT STUDENT
+              IF NOT WS-STUDENT-FILE-OK
+                     DISPLAY 'HELLO: ERROR OPENING STUDENT FILE, '
+                            'FILE STATUS = ' WS-STUDENT-FILE-STATUS
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+              END-IF
+              IF WS-RESTART-REQUESTED
+                     PERFORM 5200-RESTART-FROM-CHECKPOINT
+                     OPEN EXTEND ROSTER-REPORT
+                     OPEN EXTEND EXCEPTION-REPORT
+                     MOVE 'N' TO WS-EXC-NEW-GROUP-SWITCH
+              ELSE
+                     OPEN OUTPUT ROSTER-REPORT
+                     OPEN OUTPUT EXCEPTION-REPORT
+                     WRITE EXC-LINE FROM WS-EXC-HEADING-LINE
+              END-IF
+              ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+              MOVE WS-CURR-MM TO WS-RPT-MM
+              MOVE WS-CURR-DD TO WS-RPT-DD
+              MOVE WS-CURR-YYYY TO WS-RPT-YYYY.
+
+       2000-READ-AND-VALIDATE.
+              PERFORM UNTIL WS-EOF-YES
+                     READ STUDENT
+                            AT END
+                                   SET WS-EOF-YES TO TRUE
+                            NOT AT END
+                                   MOVE STUDENT-ID TO WS-LAST-READ-ID
+                                   PERFORM 2050-VALIDATE-AND-RELEASE
+                     END-READ
+              END-PERFORM.
+
+       2050-VALIDATE-AND-RELEASE.
+              ADD 1 TO WS-RECORD-COUNT
+              PERFORM 2100-EDIT-STUDENT
+              IF WS-VALID-RECORD
+                     PERFORM 2060-MOVE-STUDENT-FIELDS
+                     MOVE WS-STUDENT-ID TO SD-STUDENT-ID
+                     MOVE WS-NAME TO SD-NAME
+                     MOVE WS-COURSE-CODE TO SD-COURSE-CODE
+                     MOVE WS-TERM-CODE TO SD-TERM-CODE
+                     MOVE WS-ENROLLMENT-STATUS TO SD-ENROLLMENT-STATUS
+                     RELEASE SD-STUDENT-RECORD
+                     PERFORM 2200-RECORD-SEEN-ID
+              ELSE
+                     PERFORM 4100-WRITE-EXCEPTION-LINE
+              END-IF
+              PERFORM 5000-CHECKPOINT-IF-DUE.
+
+       2010-READ-AND-PRINT-DIRECT.
+      *> Restart path: req 009's by-NAME SORT cannot resume mid-file
+      *> (its OUTPUT PROCEDURE only starts after every RELEASE in a
+      *> run completes, so records released and then lost to an
+      *> abend can never be printed by a later, shorter restart SORT).
+      *> A restart therefore prints directly in the KSDS's own
+      *> STUDENT-ID order as each record is read past the checkpoint,
+      *> so the trailer's printed/page counts, and the report itself,
+      *> stay in sync record-by-record the way req 005 requires. Only
+      *> the post-restart tail of that day's roster comes out in
+      *> STUDENT-ID order rather than NAME order; see
+      *> IMPLEMENTATION_STATUS.md for the req 005/009 reconciliation.
+              PERFORM UNTIL WS-EOF-YES
+                     READ STUDENT
+                            AT END
+                                   SET WS-EOF-YES TO TRUE
+                            NOT AT END
+                                   MOVE STUDENT-ID TO WS-LAST-READ-ID
+                                   PERFORM 2055-VALIDATE-PRINT-DIRECT
+                     END-READ
+              END-PERFORM.
+
+       2055-VALIDATE-PRINT-DIRECT.
+              ADD 1 TO WS-RECORD-COUNT
+              PERFORM 2100-EDIT-STUDENT
+              IF WS-VALID-RECORD
+                     PERFORM 2060-MOVE-STUDENT-FIELDS
+                     PERFORM 3100-WRITE-DETAIL-LINE
+                     PERFORM 2200-RECORD-SEEN-ID
+              ELSE
+                     PERFORM 4100-WRITE-EXCEPTION-LINE
+              END-IF
+              PERFORM 5000-CHECKPOINT-IF-DUE.
+
+       2060-MOVE-STUDENT-FIELDS.
+              MOVE STUDENT-ID TO WS-STUDENT-ID
+              MOVE NAME TO WS-NAME
+              MOVE COURSE-CODE TO WS-COURSE-CODE
+              MOVE TERM-CODE TO WS-TERM-CODE
+              MOVE ENROLLMENT-STATUS TO WS-ENROLLMENT-STATUS.
+
+       2900-PRINT-SORTED-ROSTER.
+              PERFORM UNTIL WS-SORT-EOF-YES
+                     RETURN ROSTER-SORT-WORK
+                            AT END
+                                   SET WS-SORT-EOF-YES TO TRUE
+                            NOT AT END
+                                   MOVE SD-STUDENT-ID TO WS-STUDENT-ID
+                                   MOVE SD-NAME TO WS-NAME
+                                   MOVE SD-COURSE-CODE TO
+                                          WS-COURSE-CODE
+                                   MOVE SD-TERM-CODE TO WS-TERM-CODE
+                                   MOVE SD-ENROLLMENT-STATUS TO
+                                          WS-ENROLLMENT-STATUS
+                                   PERFORM 3100-WRITE-DETAIL-LINE
+                     END-RETURN
+              END-PERFORM.
+
+       2100-EDIT-STUDENT.
+              SET WS-VALID-RECORD TO TRUE
+              MOVE SPACES TO WS-EXCEPTION-REASON
+              IF STUDENT-ID NOT NUMERIC
+                     SET WS-INVALID-RECORD TO TRUE
+                     MOVE 'INVALID NUMERIC STUDENT-ID' TO
+                            WS-EXCEPTION-REASON
+              ELSE
+                     PERFORM 2300-CHECK-DUPLICATE-ID
+                     IF WS-DUPLICATE-FOUND
+                            SET WS-INVALID-RECORD TO TRUE
+                            MOVE 'DUPLICATE STUDENT-ID' TO
+                                   WS-EXCEPTION-REASON
+                     END-IF
+              END-IF.
+
+       2200-RECORD-SEEN-ID.
+              IF WS-SEEN-COUNT < 9999
+                     ADD 1 TO WS-SEEN-COUNT
+                     MOVE STUDENT-ID TO WS-SEEN-IDS(WS-SEEN-COUNT)
+              END-IF.
+
+       2300-CHECK-DUPLICATE-ID.
+              SET WS-DUPLICATE-NOT-FOUND TO TRUE
+              IF WS-SEEN-COUNT > 0
+                     SET WS-SEEN-IDX TO 1
+                     SEARCH WS-SEEN-IDS VARYING WS-SEEN-IDX
+                            AT END
+                                   CONTINUE
+                            WHEN WS-SEEN-IDS(WS-SEEN-IDX) = STUDENT-ID
+                                   SET WS-DUPLICATE-FOUND TO TRUE
+                     END-SEARCH
+              END-IF.
+
+       3000-PRINT-HEADING.
+              ADD 1 TO WS-PAGE-COUNT
+              MOVE WS-REPORT-DATE TO WS-HDG-DATE
+              MOVE WS-PAGE-COUNT TO WS-HDG-PAGE
+              WRITE RPT-LINE FROM WS-HEADING-LINE-1 AFTER ADVANCING 1
+              WRITE RPT-LINE FROM WS-HEADING-LINE-2 AFTER ADVANCING 1
+              MOVE ZERO TO WS-LINE-COUNT
+              SET WS-NEW-PAGE TO TRUE.
+
+       3100-WRITE-DETAIL-LINE.
+              IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                     PERFORM 3000-PRINT-HEADING
+              END-IF
+              MOVE WS-STUDENT-ID TO WS-DTL-ID
+              MOVE WS-NAME TO WS-DTL-NAME
+              MOVE WS-COURSE-CODE TO WS-DTL-COURSE-CODE
+              MOVE WS-TERM-CODE TO WS-DTL-TERM-CODE
+              MOVE WS-ENROLLMENT-STATUS TO WS-DTL-STATUS
+              IF WS-NEW-PAGE
+                     WRITE RPT-LINE FROM WS-DETAIL-LINE
+                            AFTER ADVANCING 2
+                     MOVE 'N' TO WS-NEW-PAGE-SWITCH
+              ELSE
+                     WRITE RPT-LINE FROM WS-DETAIL-LINE
+                            AFTER ADVANCING 1
+              END-IF
+              ADD 1 TO WS-LINE-COUNT
+              ADD 1 TO WS-RECORDS-PRINTED.
+
+       3200-PRINT-TRAILER.
+              MOVE WS-RECORD-COUNT TO WS-TRL-READ
+              MOVE WS-RECORDS-PRINTED TO WS-TRL-PRINTED
+              WRITE RPT-LINE FROM WS-TRAILER-LINE-1 AFTER ADVANCING 2
+              WRITE RPT-LINE FROM WS-TRAILER-LINE-2 AFTER ADVANCING 1.
+
+       4100-WRITE-EXCEPTION-LINE.
+              MOVE STUDENT-ID TO WS-EXC-ID
+              MOVE NAME TO WS-EXC-NAME
+              MOVE COURSE-CODE TO WS-EXC-COURSE-CODE
+              MOVE TERM-CODE TO WS-EXC-TERM-CODE
+              MOVE ENROLLMENT-STATUS TO WS-EXC-STATUS
+              MOVE WS-EXCEPTION-REASON TO WS-EXC-REASON
+              IF WS-EXC-NEW-GROUP
+                     WRITE EXC-LINE FROM WS-EXC-DETAIL-LINE
+                            AFTER ADVANCING 2
+                     MOVE 'N' TO WS-EXC-NEW-GROUP-SWITCH
+              ELSE
+                     WRITE EXC-LINE FROM WS-EXC-DETAIL-LINE
+                            AFTER ADVANCING 1
+              END-IF
+              ADD 1 TO WS-EXCEPTION-COUNT.
+
+       4200-PRINT-EXCEPTION-TRAILER.
+              MOVE WS-EXCEPTION-COUNT TO WS-EXC-TRL-COUNT
+              WRITE EXC-LINE FROM WS-EXC-TRAILER-LINE AFTER ADVANCING 2.
+
+       5000-CHECKPOINT-IF-DUE.
+              IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL)
+                     = 0
+                     PERFORM 5100-WRITE-CHECKPOINT
+              END-IF.
+
+       5100-WRITE-CHECKPOINT.
+              OPEN OUTPUT CHECKPOINT-FILE
+              IF NOT WS-CHECKPOINT-FILE-OK
+                     DISPLAY 'HELLO: WARNING - UNABLE TO OPEN '
+                            'CHECKPOINT FILE, FILE STATUS = '
+                            WS-CHECKPOINT-FILE-STATUS
+              ELSE
+                     MOVE WS-RUN-ID TO CKPT-RUN-ID
+                     MOVE WS-LAST-READ-ID TO CKPT-LAST-ID
+                     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+                     MOVE WS-RECORDS-PRINTED TO CKPT-RECORDS-PRINTED
+                     MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+                     MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT
+                     WRITE CHECKPOINT-RECORD
+                     IF NOT WS-CHECKPOINT-FILE-OK
+                            DISPLAY 'HELLO: WARNING - CHECKPOINT '
+                                   'WRITE FAILED, FILE STATUS = '
+                                   WS-CHECKPOINT-FILE-STATUS
+                     END-IF
+                     CLOSE CHECKPOINT-FILE
+              END-IF.
+
+       5200-RESTART-FROM-CHECKPOINT.
+              OPEN INPUT CHECKPOINT-FILE
+              IF WS-CHECKPOINT-FILE-OK
+                     READ CHECKPOINT-FILE
+                            AT END
+                                   DISPLAY
+                                   'HELLO: NO CHECKPOINT FOUND, '
+                                   'RESTARTING FROM RECORD ONE'
+                            NOT AT END
+                                   IF CKPT-RUN-ID NOT = WS-RUN-ID
+                                          DISPLAY
+                                          'HELLO: CHECKPOINT RUN-ID '
+                                          CKPT-RUN-ID
+                                          ' DOES NOT MATCH CURRENT '
+                                          'RUN-ID ' WS-RUN-ID
+                                          DISPLAY
+                                          'HELLO: IGNORING STALE '
+                                          'CHECKPOINT, RESTARTING '
+                                          'FROM RECORD ONE'
+                                   ELSE
+                                          MOVE CKPT-RECORD-COUNT TO
+                                                 WS-RECORD-COUNT
+                                          MOVE CKPT-RECORDS-PRINTED TO
+                                                 WS-RECORDS-PRINTED
+                                          MOVE CKPT-EXCEPTION-COUNT TO
+                                                 WS-EXCEPTION-COUNT
+                                          MOVE CKPT-PAGE-COUNT TO
+                                                 WS-PAGE-COUNT
+                                          PERFORM
+                                             5300-REBUILD-SEEN-TABLE
+                                          MOVE CKPT-LAST-ID TO
+                                                 STUDENT-ID
+                                          START STUDENT KEY IS
+                                                 GREATER THAN
+                                                 STUDENT-ID
+                                                 INVALID KEY
+                                                     DISPLAY
+                                                     'HELLO: NO '
+                                                     'RECORDS BEYOND '
+                                                     'CHECKPOINT'
+                                          END-START
+                                   END-IF
+                     END-READ
+                     CLOSE CHECKPOINT-FILE
+              ELSE
+                     DISPLAY 'HELLO: NO CHECKPOINT FILE FOUND, '
+                            'RESTARTING FROM RECORD ONE'
+              END-IF.
+
+       5300-REBUILD-SEEN-TABLE.
+      *> Req 002's duplicate-ID table is in-memory only, so a restart
+      *> must re-derive it from the records already processed before
+      *> the checkpoint (re-running the same valid/duplicate edit
+      *> used the first time, with no side-effecting WRITE/RELEASE)
+      *> or a STUDENT-ID repeated on either side of the checkpoint
+      *> would no longer be caught as a duplicate.
+              MOVE ZERO TO STUDENT-ID
+              START STUDENT KEY IS NOT LESS THAN STUDENT-ID
+                     INVALID KEY
+                            DISPLAY 'HELLO: UNABLE TO REPOSITION '
+                                   'FOR SEEN-TABLE REBUILD'
+              END-START
+              SET WS-REBUILD-NOT-DONE TO TRUE
+              PERFORM UNTIL WS-REBUILD-DONE
+                     READ STUDENT
+                            AT END
+                                   SET WS-REBUILD-DONE TO TRUE
+                            NOT AT END
+                                   PERFORM 2100-EDIT-STUDENT
+                                   IF WS-VALID-RECORD
+                                          PERFORM 2200-RECORD-SEEN-ID
+                                   END-IF
+                                   IF STUDENT-ID = CKPT-LAST-ID
+                                          SET WS-REBUILD-DONE TO TRUE
+                                   END-IF
+                     END-READ
+              END-PERFORM.
+
+       9000-TERMINATE.
+              PERFORM 3200-PRINT-TRAILER
+              PERFORM 4200-PRINT-EXCEPTION-TRAILER
+              CLOSE STUDENT
+              CLOSE ROSTER-REPORT
+              CLOSE EXCEPTION-REPORT.
