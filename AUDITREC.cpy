@@ -0,0 +1,20 @@
+      *> Audit record for STUDENT-FILE maintenance (add/change/delete).
+      *> Appended to the AUDQ transient data queue by STUMAINT so every
+      *> change carries a before-image, an after-image, and who/what
+      *> made it.
+       01 AUDIT-RECORD.
+              05 AUDIT-TIMESTAMP.
+                     10 AUDIT-DATE PIC 9(8).
+                     10 AUDIT-TIME PIC 9(6).
+              05 AUDIT-OPERATION-CODE PIC X(1).
+                     88 AUDIT-OP-ADD VALUE 'A'.
+                     88 AUDIT-OP-CHANGE VALUE 'C'.
+                     88 AUDIT-OP-DELETE VALUE 'D'.
+              05 AUDIT-BEFORE-IMAGE.
+                     10 AUDIT-BEFORE-STUDENT-ID PIC 9(5).
+                     10 AUDIT-BEFORE-NAME PIC A(25).
+              05 AUDIT-AFTER-IMAGE.
+                     10 AUDIT-AFTER-STUDENT-ID PIC 9(5).
+                     10 AUDIT-AFTER-NAME PIC A(25).
+              05 AUDIT-USER-ID PIC X(8).
+              05 AUDIT-JOB-NAME PIC X(8).
